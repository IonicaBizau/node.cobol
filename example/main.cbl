@@ -1,29 +1,887 @@
-      * Compile this file together with the node.cobol
-      * modules:
-      *
-      *  $ cobc -x example/main.cbl lib/node-exec*.cbl
-      *
-      * Then execute the binary file:
-      *
-      *  $ ./main
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-
-       DATA DIVISION.
-          WORKING-STORAGE SECTION.
-          01 NODEJS-CODE PIC X(100) value "console.log('Hello World!')".
-
-       PROCEDURE DIVISION.
-      * Execute a short Node.js snippet
-           CALL 'EXEC_NODEJS' USING NODEJS-CODE
-
-           DISPLAY "Starting an HTTP server on port 8000".
-
-      * Convert an image into ASCII/ANSI art
-           CALL 'EXEC_NODEJS_FILE' USING "example/grace-hopper.js"
-
-           DISPLAY "Starting an HTTP server on port 8000".
-
-      * Starting an HTTP server in Node.js
-           CALL 'EXEC_NODEJS_FILE' USING "example/server.js".
-       STOP RUN.
+000010*================================================================
+000020* IDENTIFICATION DIVISION.
+000030*================================================================
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.    MAIN.
+000060 AUTHOR.        D. OKONKWO.
+000070 INSTALLATION.  NODE.COBOL BATCH SERVICES.
+000080 DATE-WRITTEN.  2024-03-11.
+000090 DATE-COMPILED.
+000100*----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*----------------------------------------------------------------
+000130*   2024-03-11  DO   ORIGINAL VERSION - RUNS THE HELLO WORLD
+000140*                    SNIPPET, CONVERTS GRACE-HOPPER.JPG AND
+000150*                    STARTS THE SAMPLE HTTP SERVER.
+000160*   2026-08-08  DO   CAPTURE EXEC_NODEJS OUTPUT INTO WORKING
+000170*                    STORAGE INSTEAD OF LETTING IT SCROLL BY
+000180*                    ON THE CONSOLE (NODEJS-OUTPUT).
+000190*   2026-08-08  DO   ADD THE TRANSACTION LOG FILE (TRANLOG) -
+000200*                    ONE RECORD PER EXEC_NODEJS / EXEC_NODEJS_
+000210*                    FILE CALL, WITH TIMESTAMP AND COMPLETION
+000220*                    CODE.
+000230*   2026-08-08  DO   PORT NUMBER FOR THE SAMPLE SERVER IS NOW
+000240*                    TAKEN FROM A PARM OR FROM THE SRVCFG
+000250*                    CONFIG FILE INSTEAD OF BEING HARDCODED.
+000260*                    DROPPED THE DUPLICATE "STARTING AN HTTP
+000270*                    SERVER" MESSAGE THAT PRINTED BEFORE THE
+000280*                    IMAGE CONVERSION STEP EVEN RAN.
+000290*   2026-08-08  DO   IMAGE CONVERSION IS NOW MANIFEST-DRIVEN
+000300*                    (MANIFEST FILE) INSTEAD OF A SINGLE
+000310*                    HARDCODED PICTURE.
+000320*   2026-08-08  DO   CHECKPOINT/RESTART ACROSS THE THREE
+000330*                    PROCESSING STEPS (CKPTFILE) SO A RERUN
+000340*                    SKIPS STEPS ALREADY COMPLETED.
+000350*   2026-08-08  DO   PRE-FLIGHT VALIDATION OF SCRIPT FILES AND
+000360*                    THE NODE RUNTIME BEFORE EACH EXEC_NODEJS_
+000370*                    FILE CALL, WITH FAILURES LOGGED TO ERRLOG.
+000380*   2026-08-08  DO   AD HOC SNIPPETS CAN NOW BE LOADED FROM THE
+000390*                    SNIPLIB LIBRARY FILE BY NAME INSTEAD OF
+000400*                    BEING HARDCODED IN NODEJS-CODE.
+000410*   2026-08-08  DO   WIDENED NODEJS-CODE TO A 40 X 100
+000420*                    MULTI-SEGMENT TABLE (4000 BYTES) ASSEMBLED
+000430*                    FROM SNIPLIB CONTINUATION RECORDS SO LONGER
+000440*                    SNIPPETS NO LONGER TRUNCATE SILENTLY.
+000450*   2026-08-08  DO   THE SERVER START STEP NOW WRITES A
+000460*                    REGISTRY RECORD (SRVREG) SO A MONITORING
+000470*                    JOB CAN POLL FOR A LIVE INSTANCE.
+000480*   2026-08-08  DO   ADDED THE END-OF-RUN SUMMARY REPORT
+000490*                    (SUMRPT) COVERING ALL THREE STEPS.
+000500*----------------------------------------------------------------
+000510* Compile this file together with the node.cobol
+000520* modules:
+000530*
+000540*  $ cobc -x example/main.cbl lib/node-exec*.cbl
+000550*
+000560* Then execute the binary file:
+000570*
+000580*  $ ./main
+000590*----------------------------------------------------------------
+000600 ENVIRONMENT DIVISION.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630*----------------------------------------------------------------
+000640*    TRANSACTION LOG - ONE RECORD PER NODE CALL MADE BY MAIN
+000650*----------------------------------------------------------------
+000660     SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-TRANLOG-STATUS.
+000690
+000700*----------------------------------------------------------------
+000710*    ERROR LOG - PRE-FLIGHT VALIDATION FAILURES
+000720*----------------------------------------------------------------
+000730     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-ERRLOG-STATUS.
+000760
+000770*----------------------------------------------------------------
+000780*    CHECKPOINT FILE - ONE RECORD PER PROCESSING STEP
+000790*----------------------------------------------------------------
+000800     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000810         ORGANIZATION IS INDEXED
+000820         ACCESS MODE IS DYNAMIC
+000830         RECORD KEY IS CKPT-STEP-NUMBER
+000840         FILE STATUS IS WS-CKPT-STATUS.
+000850
+000860*----------------------------------------------------------------
+000870*    IMAGE CONVERSION MANIFEST - IMAGE PATH / OUTPUT NAME PAIRS
+000880*----------------------------------------------------------------
+000890     SELECT MANIFEST-FILE ASSIGN TO "MANIFEST"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS WS-MANIFEST-STATUS.
+000920
+000930*----------------------------------------------------------------
+000940*    SNIPPET LIBRARY - NODE SOURCE KEPT OUTSIDE THE PROGRAM
+000950*----------------------------------------------------------------
+000960     SELECT SNIPPET-LIBRARY-FILE ASSIGN TO "SNIPLIB"
+000970         ORGANIZATION IS INDEXED
+000980         ACCESS MODE IS DYNAMIC
+000990         RECORD KEY IS SL-SNIPPET-KEY
+001000         FILE STATUS IS WS-SNIPLIB-STATUS.
+001010
+001020*----------------------------------------------------------------
+001030*    SERVER REGISTRY - ONE ROW PER SERVER INSTANCE STARTED
+001040*----------------------------------------------------------------
+001050     SELECT SERVER-REGISTRY-FILE ASSIGN TO "SRVREG"
+001060         ORGANIZATION IS LINE SEQUENTIAL
+001070         FILE STATUS IS WS-SRVREG-STATUS.
+001080
+001090*----------------------------------------------------------------
+001100*    SERVER PORT CONFIG - OPTIONAL, USED WHEN NO PARM IS GIVEN
+001110*----------------------------------------------------------------
+001120     SELECT SERVER-CONFIG-FILE ASSIGN TO "SRVCFG"
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001140         FILE STATUS IS WS-SRVCFG-STATUS.
+001150
+001160*----------------------------------------------------------------
+001170*    SNIPPET NAME CONFIG - OPTIONAL, USED WHEN NO PARM IS GIVEN
+001180*----------------------------------------------------------------
+001190     SELECT SNIPPET-NAME-CONFIG-FILE ASSIGN TO "SNIPCFG"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001210         FILE STATUS IS WS-SNIPCFG-STATUS.
+001220
+001230*----------------------------------------------------------------
+001240*    END OF RUN SUMMARY REPORT
+001250*----------------------------------------------------------------
+001260     SELECT SUMMARY-REPORT-FILE ASSIGN TO "SUMRPT"
+001270         ORGANIZATION IS LINE SEQUENTIAL
+001280         FILE STATUS IS WS-SUMRPT-STATUS.
+001290
+001300*----------------------------------------------------------------
+001310*    GENERIC PRE-FLIGHT CHECK - OPENED/CLOSED AGAINST WHATEVER
+001320*    SCRIPT OR IMAGE PATH IS SITTING IN WS-SCRIPT-CHECK-FILENAME
+001330*----------------------------------------------------------------
+001340     SELECT SCRIPT-CHECK-FILE ASSIGN TO DYNAMIC
+001350         WS-SCRIPT-CHECK-FILENAME
+001360         ORGANIZATION IS LINE SEQUENTIAL
+001370         FILE STATUS IS WS-SCRIPT-CHECK-STATUS.
+001380
+001390 DATA DIVISION.
+001400 FILE SECTION.
+001410 FD  TRANSACTION-LOG-FILE.
+001420 01  TRANSACTION-LOG-RECORD.
+001430     05  TL-TIMESTAMP                PIC X(20).
+001440     05  FILLER                      PIC X(01)  VALUE SPACE.
+001450     05  TL-PROGRAM-NAME             PIC X(16).
+001460     05  FILLER                      PIC X(01)  VALUE SPACE.
+001470     05  TL-SCRIPT-OR-CODE           PIC X(100).
+001480     05  FILLER                      PIC X(01)  VALUE SPACE.
+001490     05  TL-COMPLETION-CODE          PIC -(5)9.
+001500
+001510 FD  ERROR-LOG-FILE.
+001520 01  ERROR-LOG-RECORD.
+001530     05  EL-TIMESTAMP                PIC X(20).
+001540     05  FILLER                      PIC X(01)  VALUE SPACE.
+001550     05  EL-STEP-NAME                PIC X(16).
+001560     05  FILLER                      PIC X(01)  VALUE SPACE.
+001570     05  EL-ERROR-CODE               PIC 9(04).
+001580     05  FILLER                      PIC X(01)  VALUE SPACE.
+001590     05  EL-SCRIPT-PATH              PIC X(80).
+001600     05  FILLER                      PIC X(01)  VALUE SPACE.
+001610     05  EL-ERROR-MESSAGE            PIC X(60).
+001620
+001630 FD  CHECKPOINT-FILE.
+001640 01  CHECKPOINT-RECORD.
+001650     05  CKPT-STEP-NUMBER            PIC 9(02).
+001660     05  CKPT-STEP-NAME              PIC X(20).
+001670     05  CKPT-COMPLETION-STATUS      PIC X(01).
+001680         88  CKPT-STEP-COMPLETE              VALUE "C".
+001690     05  CKPT-TIMESTAMP              PIC X(20).
+001700
+001710 FD  MANIFEST-FILE.
+001720 01  MANIFEST-RECORD.
+001730     05  MF-IMAGE-PATH               PIC X(80).
+001740     05  MF-OUTPUT-NAME              PIC X(40).
+001750
+001760 FD  SNIPPET-LIBRARY-FILE.
+001770 01  SNIPPET-LIBRARY-RECORD.
+001780     05  SL-SNIPPET-KEY.
+001790         10  SL-SNIPPET-NAME         PIC X(08).
+001800         10  SL-SEQUENCE-NUMBER      PIC 9(03).
+001810     05  SL-PAYLOAD                  PIC X(100).
+001820
+001830 FD  SERVER-REGISTRY-FILE.
+001840 01  SERVER-REGISTRY-RECORD.
+001850     05  SR-HOST                     PIC X(30).
+001860     05  FILLER                      PIC X(01)  VALUE SPACE.
+001870     05  SR-PORT                     PIC 9(05).
+001880     05  FILLER                      PIC X(01)  VALUE SPACE.
+001890     05  SR-START-TIMESTAMP          PIC X(20).
+001900     05  FILLER                      PIC X(01)  VALUE SPACE.
+001910     05  SR-PROCESS-ID               PIC 9(09).
+001920     05  FILLER                      PIC X(01)  VALUE SPACE.
+001930     05  SR-STATUS                   PIC X(10).
+001940
+001950 FD  SERVER-CONFIG-FILE.
+001960 01  SERVER-CONFIG-RECORD.
+001970     05  SC-PORT-VALUE               PIC 9(05).
+001980
+001990 FD  SNIPPET-NAME-CONFIG-FILE.
+002000 01  SNIPPET-NAME-CONFIG-RECORD.
+002010     05  SNC-SNIPPET-NAME            PIC X(08).
+002020
+002030 FD  SUMMARY-REPORT-FILE.
+002040 01  SUMMARY-REPORT-RECORD           PIC X(100).
+002050
+002060 FD  SCRIPT-CHECK-FILE.
+002070 01  SCRIPT-CHECK-RECORD             PIC X(200).
+002080
+002090 WORKING-STORAGE SECTION.
+002100*----------------------------------------------------------------
+002110*    FILE STATUS FIELDS
+002120*----------------------------------------------------------------
+002130 01  WS-TRANLOG-STATUS               PIC X(02)  VALUE "00".
+002140 01  WS-ERRLOG-STATUS                PIC X(02)  VALUE "00".
+002150 01  WS-CKPT-STATUS                  PIC X(02)  VALUE "00".
+002160 01  WS-MANIFEST-STATUS              PIC X(02)  VALUE "00".
+002170 01  WS-SNIPLIB-STATUS               PIC X(02)  VALUE "00".
+002180 01  WS-SRVREG-STATUS                PIC X(02)  VALUE "00".
+002190 01  WS-SRVCFG-STATUS                PIC X(02)  VALUE "00".
+002200 01  WS-SNIPCFG-STATUS               PIC X(02)  VALUE "00".
+002210 01  WS-SUMRPT-STATUS                PIC X(02)  VALUE "00".
+002220 01  WS-SCRIPT-CHECK-STATUS          PIC X(02)  VALUE "00".
+002230
+002240*----------------------------------------------------------------
+002250*    SWITCHES
+002260*----------------------------------------------------------------
+002270 77  WS-NODE-RUNTIME-SW              PIC X(01)  VALUE "N".
+002280     88  WS-NODE-RUNTIME-OK                      VALUE "Y".
+002290 77  WS-CKPT-FILE-AVAILABLE-SW       PIC X(01)  VALUE "N".
+002300     88  WS-CKPT-FILE-AVAILABLE                  VALUE "Y".
+002310 77  WS-SNIPLIB-AVAILABLE-SW         PIC X(01)  VALUE "N".
+002320     88  WS-SNIPLIB-AVAILABLE                    VALUE "Y".
+002330 77  WS-STEP-ALREADY-DONE-SW         PIC X(01)  VALUE "N".
+002340     88  WS-STEP-ALREADY-DONE                    VALUE "Y".
+002350 77  WS-MANIFEST-EOF-SW              PIC X(01)  VALUE "N".
+002360     88  WS-MANIFEST-EOF                         VALUE "Y".
+002370 77  WS-SNIPPET-EOF-SW               PIC X(01)  VALUE "N".
+002380     88  WS-SNIPPET-EOF                          VALUE "Y".
+002390 77  WS-SNIPPET-OVERFLOW-SW          PIC X(01)  VALUE "N".
+002400     88  WS-SNIPPET-OVERFLOW                     VALUE "Y".
+002410 77  WS-SCRIPT-CHECK-BINARY-SW       PIC X(01)  VALUE "N".
+002420     88  WS-SCRIPT-CHECK-BINARY                  VALUE "Y".
+002430 77  WS-VALIDATION-OK-SW             PIC X(01)  VALUE "N".
+002440     88  WS-VALIDATION-OK                        VALUE "Y".
+002450
+002460*----------------------------------------------------------------
+002470*    COUNTERS AND MISCELLANEOUS STANDALONE ITEMS
+002480*----------------------------------------------------------------
+002490 77  WS-MANIFEST-RECORD-COUNT        PIC 9(05)  COMP VALUE ZERO.
+002500 77  WS-MANIFEST-SUCCESS-COUNT       PIC 9(05)  COMP VALUE ZERO.
+002510 77  WS-SNIPPET-SEGMENTS-LOADED      PIC 9(02)  COMP VALUE ZERO.
+002520 77  WS-STEP1-COMPLETION-CODE        PIC S9(04) COMP VALUE ZERO.
+002530
+002540*----------------------------------------------------------------
+002550*    THE NODE.JS SNIPPET AND ITS CAPTURED OUTPUT
+002560*----------------------------------------------------------------
+002570 01  WS-DEFAULT-SNIPPET              PIC X(100)
+002580            VALUE "console.log('Hello World!')".
+002590 01  WS-SNIPPET-NAME                 PIC X(08) VALUE "HELLO".
+002600
+002610 01  NODEJS-CODE.
+002620     05  NODEJS-CODE-SEGMENT         PIC X(100) OCCURS 40 TIMES.
+002630
+002640 01  NODEJS-OUTPUT                   PIC X(500) VALUE SPACES.
+002650
+002660*----------------------------------------------------------------
+002670*    SCRIPT PATHS CALLED BY MAIN
+002680*----------------------------------------------------------------
+002690 01  WS-GRACE-HOPPER-SCRIPT          PIC X(80)
+002700            VALUE "example/grace-hopper.js".
+002710 01  WS-SERVER-SCRIPT                PIC X(80)
+002720            VALUE "example/server.js".
+002730 01  WS-SCRIPT-CHECK-FILENAME            PIC X(80) VALUE SPACES.
+002740
+002750*----------------------------------------------------------------
+002760*    HTTP SERVER PORT / REGISTRY FIELDS
+002770*----------------------------------------------------------------
+002780 01  WS-PORT-CONFIG                  PIC 9(05) VALUE 8000.
+002790 01  WS-COMMAND-LINE                 PIC X(80) VALUE SPACES.
+002800 01  WS-PORT-PARM                    PIC X(05) VALUE SPACES.
+002810 01  WS-SNIPPET-NAME-PARM            PIC X(08) VALUE SPACES.
+002820 01  WS-SERVER-HOST                  PIC X(30) VALUE SPACES.
+002830 01  WS-SERVER-PID                   PIC 9(09) VALUE ZERO.
+002840
+002850*----------------------------------------------------------------
+002860*    TIMESTAMP WORK AREA
+002870*----------------------------------------------------------------
+002880 01  WS-TS-DATE                      PIC 9(08) VALUE ZERO.
+002890 01  WS-TS-TIME                      PIC 9(08) VALUE ZERO.
+002900 01  WS-CURRENT-TIMESTAMP            PIC X(20) VALUE SPACES.
+002910 01  WS-STEP1-START-TIME             PIC 9(08) VALUE ZERO.
+002920 01  WS-STEP1-END-TIME               PIC 9(08) VALUE ZERO.
+002930 01  WS-STEP2-START-TIME             PIC 9(08) VALUE ZERO.
+002940 01  WS-STEP2-END-TIME               PIC 9(08) VALUE ZERO.
+002950 01  WS-STEP3-START-TIME             PIC 9(08) VALUE ZERO.
+002960 01  WS-STEP3-END-TIME               PIC 9(08) VALUE ZERO.
+002970
+002980*----------------------------------------------------------------
+002990*    STEP RESULT INDICATORS FOR THE SUMMARY REPORT
+003000*----------------------------------------------------------------
+003010 01  WS-STEP1-STATUS                 PIC X(08) VALUE "PENDING ".
+003020 01  WS-STEP2-STATUS                 PIC X(08) VALUE "PENDING ".
+003030 01  WS-STEP3-STATUS                 PIC X(08) VALUE "PENDING ".
+003040
+003050*----------------------------------------------------------------
+003060*    TRANSACTION LOG WORK FIELDS
+003070*----------------------------------------------------------------
+003080 01  WS-LOG-PROGRAM-NAME             PIC X(16) VALUE SPACES.
+003090 01  WS-LOG-SCRIPT-OR-CODE           PIC X(100) VALUE SPACES.
+003100 01  WS-LOG-COMPLETION-CODE          PIC S9(04) COMP VALUE ZERO.
+003110
+003120*----------------------------------------------------------------
+003130*    ERROR LOG WORK FIELDS
+003140*----------------------------------------------------------------
+003150 01  WS-ERR-STEP-NAME                PIC X(16) VALUE SPACES.
+003160 01  WS-ERR-CODE                     PIC 9(04) VALUE ZERO.
+003170 01  WS-ERR-MESSAGE                  PIC X(60) VALUE SPACES.
+003180
+003190*----------------------------------------------------------------
+003200*    MISCELLANEOUS
+003210*----------------------------------------------------------------
+003220 01  WS-NODE-CHECK-COMMAND           PIC X(40)
+003230            VALUE "which node >/dev/null 2>&1".
+003240 01  WS-SUMMARY-LINE                 PIC X(100) VALUE SPACES.
+003250 01  WS-IMAGE-COUNT-DISPLAY          PIC ZZZZ9 VALUE ZERO.
+003260
+003270 PROCEDURE DIVISION.
+003280*================================================================
+003290*    0000-MAINLINE
+003300*================================================================
+003310 0000-MAINLINE.
+003320     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+003330     PERFORM 2000-SNIPPET-STEP THRU 2000-EXIT
+003340     PERFORM 3000-IMAGE-CONVERSION-STEP THRU 3000-EXIT
+003350     PERFORM 4000-SERVER-START-STEP THRU 4000-EXIT
+003360     PERFORM 9000-FINALIZE THRU 9000-EXIT
+003370     STOP RUN.
+003380
+003390*================================================================
+003400*    1000-INITIALIZE - OPEN SUPPORT FILES, LOAD CONFIGURATION
+003410*================================================================
+003420 1000-INITIALIZE.
+003430     PERFORM 1200-OPEN-LOG-FILES THRU 1200-EXIT
+003440     PERFORM 1100-VALIDATE-NODE-RUNTIME THRU 1100-EXIT
+003450     PERFORM 1400-OPEN-CHECKPOINT-FILE THRU 1400-EXIT
+003460     PERFORM 1500-LOAD-PORT-CONFIG THRU 1500-EXIT
+003470     PERFORM 1550-OPEN-SNIPPET-LIBRARY THRU 1550-EXIT.
+003480 1000-EXIT.
+003490     EXIT.
+003500
+003510 1100-VALIDATE-NODE-RUNTIME.
+003520     CALL "SYSTEM" USING WS-NODE-CHECK-COMMAND
+003530     IF RETURN-CODE = ZERO
+003540         SET WS-NODE-RUNTIME-OK TO TRUE
+003550     ELSE
+003560         MOVE "N" TO WS-NODE-RUNTIME-SW
+003570         MOVE "INITIALIZE"         TO WS-ERR-STEP-NAME
+003580         MOVE "NODE RUNTIME NOT FOUND ON PATH" TO WS-ERR-MESSAGE
+003590         MOVE 9001                 TO WS-ERR-CODE
+003600         MOVE SPACES          TO WS-SCRIPT-CHECK-FILENAME
+003610         PERFORM 7000-LOG-ERROR THRU 7000-EXIT
+003620     END-IF.
+003630 1100-EXIT.
+003640     EXIT.
+003650
+003660 1200-OPEN-LOG-FILES.
+003670     OPEN EXTEND TRANSACTION-LOG-FILE
+003680     IF WS-TRANLOG-STATUS NOT = "00"
+003690         OPEN OUTPUT TRANSACTION-LOG-FILE
+003700     END-IF
+003710     OPEN EXTEND ERROR-LOG-FILE
+003720     IF WS-ERRLOG-STATUS NOT = "00"
+003730         OPEN OUTPUT ERROR-LOG-FILE
+003740     END-IF.
+003750 1200-EXIT.
+003760     EXIT.
+003770
+003780 1400-OPEN-CHECKPOINT-FILE.
+003790     SET WS-CKPT-FILE-AVAILABLE TO TRUE
+003800     OPEN I-O CHECKPOINT-FILE
+003810     IF WS-CKPT-STATUS NOT = "00"
+003820         OPEN OUTPUT CHECKPOINT-FILE
+003830         IF WS-CKPT-STATUS = "00"
+003840             CLOSE CHECKPOINT-FILE
+003850             OPEN I-O CHECKPOINT-FILE
+003860         END-IF
+003870     END-IF
+003880     IF WS-CKPT-STATUS NOT = "00"
+003890         MOVE "N" TO WS-CKPT-FILE-AVAILABLE-SW
+003900     END-IF.
+003910 1400-EXIT.
+003920     EXIT.
+003930
+003940 1500-LOAD-PORT-CONFIG.
+003950     MOVE 8000 TO WS-PORT-CONFIG
+003960     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+003970     UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+003980         INTO WS-PORT-PARM, WS-SNIPPET-NAME-PARM
+003990     END-UNSTRING
+004000     IF WS-PORT-PARM IS NUMERIC AND WS-PORT-PARM NOT = ZERO
+004010         MOVE WS-PORT-PARM TO WS-PORT-CONFIG
+004020     ELSE
+004030         PERFORM 1510-READ-PORT-CONFIG-FILE THRU 1510-EXIT
+004040     END-IF
+004050     PERFORM 1520-LOAD-SNIPPET-NAME THRU 1520-EXIT.
+004060 1500-EXIT.
+004070     EXIT.
+004080
+004090 1510-READ-PORT-CONFIG-FILE.
+004100     OPEN INPUT SERVER-CONFIG-FILE
+004110     IF WS-SRVCFG-STATUS = "00"
+004120         READ SERVER-CONFIG-FILE
+004130             AT END CONTINUE
+004140         END-READ
+004150         IF WS-SRVCFG-STATUS = "00"
+004160             AND SC-PORT-VALUE NOT = ZERO
+004170                 MOVE SC-PORT-VALUE TO WS-PORT-CONFIG
+004180         END-IF
+004190         CLOSE SERVER-CONFIG-FILE
+004200     END-IF.
+004210 1510-EXIT.
+004220     EXIT.
+004230
+004240 1520-LOAD-SNIPPET-NAME.
+004250     IF WS-SNIPPET-NAME-PARM NOT = SPACES
+004260         MOVE WS-SNIPPET-NAME-PARM TO WS-SNIPPET-NAME
+004270     ELSE
+004280         PERFORM 1530-READ-SNIPPET-NAME-CONFIG THRU 1530-EXIT
+004290     END-IF.
+004300 1520-EXIT.
+004310     EXIT.
+004320
+004330 1530-READ-SNIPPET-NAME-CONFIG.
+004340     OPEN INPUT SNIPPET-NAME-CONFIG-FILE
+004350     IF WS-SNIPCFG-STATUS = "00"
+004360         READ SNIPPET-NAME-CONFIG-FILE
+004370             AT END CONTINUE
+004380         END-READ
+004390         IF WS-SNIPCFG-STATUS = "00"
+004400             AND SNC-SNIPPET-NAME NOT = SPACES
+004410                 MOVE SNC-SNIPPET-NAME TO WS-SNIPPET-NAME
+004420         END-IF
+004430         CLOSE SNIPPET-NAME-CONFIG-FILE
+004440     END-IF.
+004450 1530-EXIT.
+004460     EXIT.
+004470
+004480
+004490 1550-OPEN-SNIPPET-LIBRARY.
+004500     SET WS-SNIPLIB-AVAILABLE TO TRUE
+004510     OPEN INPUT SNIPPET-LIBRARY-FILE
+004520     IF WS-SNIPLIB-STATUS NOT = "00"
+004530         MOVE "N" TO WS-SNIPLIB-AVAILABLE-SW
+004540     END-IF.
+004550 1550-EXIT.
+004560     EXIT.
+004570
+004580*================================================================
+004590*    1600/1700 - CHECKPOINT HELPERS, SHARED BY EACH STEP
+004600*================================================================
+004610 1600-CHECK-CHECKPOINT.
+004620     MOVE "N" TO WS-STEP-ALREADY-DONE-SW
+004630     IF WS-CKPT-FILE-AVAILABLE
+004640         READ CHECKPOINT-FILE
+004650             INVALID KEY
+004660                 MOVE "N" TO WS-STEP-ALREADY-DONE-SW
+004670             NOT INVALID KEY
+004680                 IF CKPT-STEP-COMPLETE
+004690                     MOVE "Y" TO WS-STEP-ALREADY-DONE-SW
+004700                 END-IF
+004710         END-READ
+004720     END-IF.
+004730 1600-EXIT.
+004740     EXIT.
+004750
+004760 1650-BUILD-TIMESTAMP.
+004770     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+004780     ACCEPT WS-TS-TIME FROM TIME
+004790     STRING WS-TS-DATE   DELIMITED BY SIZE
+004800            "-"          DELIMITED BY SIZE
+004810            WS-TS-TIME   DELIMITED BY SIZE
+004820            INTO WS-CURRENT-TIMESTAMP.
+004830 1650-EXIT.
+004840     EXIT.
+004850
+004860 1700-WRITE-CHECKPOINT.
+004870     IF WS-CKPT-FILE-AVAILABLE
+004880         PERFORM 1650-BUILD-TIMESTAMP THRU 1650-EXIT
+004890         MOVE WS-CURRENT-TIMESTAMP TO CKPT-TIMESTAMP
+004900         SET CKPT-STEP-COMPLETE TO TRUE
+004910         REWRITE CHECKPOINT-RECORD
+004920             INVALID KEY
+004930                 WRITE CHECKPOINT-RECORD
+004940         END-REWRITE
+004950     END-IF.
+004960 1700-EXIT.
+004970     EXIT.
+004980
+004990*================================================================
+005000*    2000-SNIPPET-STEP - RUN THE AD HOC NODE.JS SNIPPET
+005010*================================================================
+005020 2000-SNIPPET-STEP.
+005030     MOVE 1 TO CKPT-STEP-NUMBER
+005040     PERFORM 1600-CHECK-CHECKPOINT THRU 1600-EXIT
+005050     IF WS-STEP-ALREADY-DONE
+005060         DISPLAY "STEP 1 (SNIPPET) ALREADY COMPLETE - SKIPPING"
+005070         MOVE "SKIPPED " TO WS-STEP1-STATUS
+005080         GO TO 2000-EXIT
+005090     END-IF
+005100     ACCEPT WS-STEP1-START-TIME FROM TIME
+005110     PERFORM 2100-LOAD-SNIPPET-FROM-LIBRARY THRU 2100-EXIT
+005120     CALL "EXEC_NODEJS" USING NODEJS-CODE, NODEJS-OUTPUT
+005130     MOVE RETURN-CODE TO WS-STEP1-COMPLETION-CODE
+005140     MOVE "EXEC_NODEJS"        TO WS-LOG-PROGRAM-NAME
+005150     MOVE NODEJS-CODE-SEGMENT (1) TO WS-LOG-SCRIPT-OR-CODE
+005160     MOVE WS-STEP1-COMPLETION-CODE TO WS-LOG-COMPLETION-CODE
+005170     PERFORM 8000-LOG-TRANSACTION THRU 8000-EXIT
+005180     IF WS-STEP1-COMPLETION-CODE = ZERO
+005190         MOVE "SUCCESS " TO WS-STEP1-STATUS
+005200         MOVE 1                TO CKPT-STEP-NUMBER
+005210         MOVE "SNIPPET-EXEC"   TO CKPT-STEP-NAME
+005220         PERFORM 1700-WRITE-CHECKPOINT THRU 1700-EXIT
+005230     ELSE
+005240         MOVE "FAILED  " TO WS-STEP1-STATUS
+005250     END-IF
+005260     ACCEPT WS-STEP1-END-TIME FROM TIME.
+005270 2000-EXIT.
+005280     EXIT.
+005290
+005300*----------------------------------------------------------------
+005310*    2100/2110 - LOAD A SNIPPET FROM SNIPLIB, ASSEMBLING IT
+005320*    FROM CONTINUATION RECORDS; FALL BACK TO THE BUILT-IN
+005330*    HELLO WORLD SNIPPET WHEN THE LIBRARY OR THE KEY IS ABSENT.
+005340*----------------------------------------------------------------
+005350 2100-LOAD-SNIPPET-FROM-LIBRARY.
+005360     MOVE SPACES TO NODEJS-CODE
+005370     MOVE ZERO   TO WS-SNIPPET-SEGMENTS-LOADED
+005380     MOVE "N"    TO WS-SNIPPET-EOF-SW
+005390     MOVE "N"    TO WS-SNIPPET-OVERFLOW-SW
+005400     IF WS-SNIPLIB-AVAILABLE
+005410         MOVE WS-SNIPPET-NAME TO SL-SNIPPET-NAME
+005420         MOVE ZERO            TO SL-SEQUENCE-NUMBER
+005430         START SNIPPET-LIBRARY-FILE KEY IS NOT LESS THAN
+005440             SL-SNIPPET-KEY
+005450             INVALID KEY
+005460                 MOVE "Y" TO WS-SNIPPET-EOF-SW
+005470         END-START
+005480         PERFORM 2110-READ-SNIPPET-SEGMENT THRU 2110-EXIT
+005490             UNTIL WS-SNIPPET-EOF
+005500     END-IF
+005510     IF WS-SNIPPET-SEGMENTS-LOADED = ZERO
+005520         MOVE WS-DEFAULT-SNIPPET TO NODEJS-CODE-SEGMENT (1)
+005530     END-IF
+005540     IF WS-SNIPPET-OVERFLOW
+005550         MOVE "SNIPPET"  TO WS-ERR-STEP-NAME
+005560         MOVE "SNIPPET EXCEEDS 40 SEGMENTS - TRUNCATED"
+005570                         TO WS-ERR-MESSAGE
+005580         MOVE 9031       TO WS-ERR-CODE
+005590         PERFORM 7000-LOG-ERROR THRU 7000-EXIT
+005600     END-IF.
+005610 2100-EXIT.
+005620     EXIT.
+005630
+005640 2110-READ-SNIPPET-SEGMENT.
+005650     READ SNIPPET-LIBRARY-FILE NEXT RECORD
+005660         AT END
+005670             MOVE "Y" TO WS-SNIPPET-EOF-SW
+005680     END-READ
+005690     IF NOT WS-SNIPPET-EOF
+005700         IF SL-SNIPPET-NAME NOT = WS-SNIPPET-NAME
+005710             MOVE "Y" TO WS-SNIPPET-EOF-SW
+005720         ELSE
+005730             IF WS-SNIPPET-SEGMENTS-LOADED = 40
+005740                 MOVE "Y" TO WS-SNIPPET-EOF-SW
+005750                 MOVE "Y" TO WS-SNIPPET-OVERFLOW-SW
+005760             ELSE
+005770                 ADD 1 TO WS-SNIPPET-SEGMENTS-LOADED
+005780                 MOVE SL-PAYLOAD
+005790                     TO NODEJS-CODE-SEGMENT
+005800                        (WS-SNIPPET-SEGMENTS-LOADED)
+005810             END-IF
+005820         END-IF
+005830     END-IF.
+005840 2110-EXIT.
+005850     EXIT.
+005860
+005870*================================================================
+005880*    3000-IMAGE-CONVERSION-STEP - MANIFEST-DRIVEN BATCH RUN OF
+005890*    EXEC_NODEJS_FILE AGAINST GRACE-HOPPER.JS
+005900*================================================================
+005910 3000-IMAGE-CONVERSION-STEP.
+005920     MOVE 2 TO CKPT-STEP-NUMBER
+005930     PERFORM 1600-CHECK-CHECKPOINT THRU 1600-EXIT
+005940     IF WS-STEP-ALREADY-DONE
+005950         DISPLAY "STEP 2 (IMAGE CONVERSION) ALREADY COMPLETE - "
+005960                 "SKIPPING"
+005970         MOVE "SKIPPED " TO WS-STEP2-STATUS
+005980         GO TO 3000-EXIT
+005990     END-IF
+006000     ACCEPT WS-STEP2-START-TIME FROM TIME
+006010     MOVE WS-GRACE-HOPPER-SCRIPT TO WS-SCRIPT-CHECK-FILENAME
+006020     MOVE "N" TO WS-SCRIPT-CHECK-BINARY-SW
+006030     PERFORM 5000-VALIDATE-SCRIPT-FILE THRU 5000-EXIT
+006040     IF NOT WS-VALIDATION-OK
+006050         MOVE "FAILED  " TO WS-STEP2-STATUS
+006060         GO TO 3000-EXIT
+006070     END-IF
+006080     MOVE ZERO TO WS-MANIFEST-RECORD-COUNT
+006090     MOVE ZERO TO WS-MANIFEST-SUCCESS-COUNT
+006100     OPEN INPUT MANIFEST-FILE
+006110     IF WS-MANIFEST-STATUS NOT = "00"
+006120         MOVE "IMAGE-CONV"  TO WS-ERR-STEP-NAME
+006130         MOVE "MANIFEST FILE NOT FOUND"  TO WS-ERR-MESSAGE
+006140         MOVE 9010                       TO WS-ERR-CODE
+006150         MOVE SPACES TO WS-SCRIPT-CHECK-FILENAME
+006160         PERFORM 7000-LOG-ERROR THRU 7000-EXIT
+006170         MOVE "FAILED  " TO WS-STEP2-STATUS
+006180         GO TO 3000-EXIT
+006190     END-IF
+006200     MOVE "N" TO WS-MANIFEST-EOF-SW
+006210     PERFORM 3100-READ-MANIFEST-RECORD THRU 3100-EXIT
+006220     PERFORM 3200-PROCESS-MANIFEST-ENTRY THRU 3200-EXIT
+006230         UNTIL WS-MANIFEST-EOF
+006240     CLOSE MANIFEST-FILE
+006250     IF WS-MANIFEST-RECORD-COUNT NOT = ZERO
+006260         AND WS-MANIFEST-SUCCESS-COUNT = WS-MANIFEST-RECORD-COUNT
+006270         MOVE "SUCCESS " TO WS-STEP2-STATUS
+006280         MOVE 2                   TO CKPT-STEP-NUMBER
+006290         MOVE "IMAGE-CONVERSION"  TO CKPT-STEP-NAME
+006300         PERFORM 1700-WRITE-CHECKPOINT THRU 1700-EXIT
+006310     ELSE
+006320         MOVE "FAILED  " TO WS-STEP2-STATUS
+006330     END-IF
+006340     ACCEPT WS-STEP2-END-TIME FROM TIME.
+006350 3000-EXIT.
+006360     EXIT.
+006370
+006380 3100-READ-MANIFEST-RECORD.
+006390     READ MANIFEST-FILE
+006400         AT END
+006410             MOVE "Y" TO WS-MANIFEST-EOF-SW
+006420     END-READ.
+006430 3100-EXIT.
+006440     EXIT.
+006450
+006460 3200-PROCESS-MANIFEST-ENTRY.
+006470     ADD 1 TO WS-MANIFEST-RECORD-COUNT
+006480     MOVE MF-IMAGE-PATH TO WS-SCRIPT-CHECK-FILENAME
+006490     MOVE "Y" TO WS-SCRIPT-CHECK-BINARY-SW
+006500     PERFORM 5000-VALIDATE-SCRIPT-FILE THRU 5000-EXIT
+006510     IF WS-VALIDATION-OK
+006520         CALL "EXEC_NODEJS_FILE" USING WS-GRACE-HOPPER-SCRIPT,
+006530                                        MF-IMAGE-PATH,
+006540                                        MF-OUTPUT-NAME
+006550         MOVE RETURN-CODE TO WS-LOG-COMPLETION-CODE
+006560         IF WS-LOG-COMPLETION-CODE = ZERO
+006570             ADD 1 TO WS-MANIFEST-SUCCESS-COUNT
+006580         END-IF
+006590     ELSE
+006600         MOVE 9011 TO WS-LOG-COMPLETION-CODE
+006610     END-IF
+006620     MOVE "EXEC_NODEJS_FILE" TO WS-LOG-PROGRAM-NAME
+006630     MOVE MF-IMAGE-PATH      TO WS-LOG-SCRIPT-OR-CODE
+006640     PERFORM 8000-LOG-TRANSACTION THRU 8000-EXIT
+006650     PERFORM 3100-READ-MANIFEST-RECORD THRU 3100-EXIT.
+006660 3200-EXIT.
+006670     EXIT.
+006680
+006690*================================================================
+006700*    4000-SERVER-START-STEP - START THE SAMPLE HTTP SERVER
+006710*================================================================
+006720 4000-SERVER-START-STEP.
+006730     MOVE 3 TO CKPT-STEP-NUMBER
+006740     PERFORM 1600-CHECK-CHECKPOINT THRU 1600-EXIT
+006750     IF WS-STEP-ALREADY-DONE
+006760         DISPLAY "STEP 3 (SERVER START) ALREADY COMPLETE - "
+006770                 "SKIPPING"
+006780         MOVE "SKIPPED " TO WS-STEP3-STATUS
+006790         GO TO 4000-EXIT
+006800     END-IF
+006810     ACCEPT WS-STEP3-START-TIME FROM TIME
+006820     MOVE WS-SERVER-SCRIPT TO WS-SCRIPT-CHECK-FILENAME
+006830     MOVE "N" TO WS-SCRIPT-CHECK-BINARY-SW
+006840     PERFORM 5000-VALIDATE-SCRIPT-FILE THRU 5000-EXIT
+006850     IF NOT WS-VALIDATION-OK
+006860         MOVE "FAILED  " TO WS-STEP3-STATUS
+006870         GO TO 4000-EXIT
+006880     END-IF
+006890     DISPLAY "STARTING AN HTTP SERVER ON PORT " WS-PORT-CONFIG
+006900     CALL "EXEC_NODEJS_FILE" USING WS-SERVER-SCRIPT,
+006910                                    WS-PORT-CONFIG,
+006920                                    WS-SERVER-HOST,
+006930                                    WS-SERVER-PID
+006940     MOVE RETURN-CODE TO WS-LOG-COMPLETION-CODE
+006950     MOVE "EXEC_NODEJS_FILE" TO WS-LOG-PROGRAM-NAME
+006960     MOVE WS-SERVER-SCRIPT   TO WS-LOG-SCRIPT-OR-CODE
+006970     PERFORM 8000-LOG-TRANSACTION THRU 8000-EXIT
+006980     IF WS-LOG-COMPLETION-CODE = ZERO
+006990         MOVE "SUCCESS " TO WS-STEP3-STATUS
+007000         PERFORM 4100-WRITE-SERVER-REGISTRY THRU 4100-EXIT
+007010         MOVE 3              TO CKPT-STEP-NUMBER
+007020         MOVE "SERVER-START" TO CKPT-STEP-NAME
+007030         PERFORM 1700-WRITE-CHECKPOINT THRU 1700-EXIT
+007040     ELSE
+007050         MOVE "FAILED  " TO WS-STEP3-STATUS
+007060     END-IF
+007070     ACCEPT WS-STEP3-END-TIME FROM TIME.
+007080 4000-EXIT.
+007090     EXIT.
+007100
+007110 4100-WRITE-SERVER-REGISTRY.
+007120     OPEN EXTEND SERVER-REGISTRY-FILE
+007130     IF WS-SRVREG-STATUS NOT = "00"
+007140         OPEN OUTPUT SERVER-REGISTRY-FILE
+007150     END-IF
+007160     PERFORM 1650-BUILD-TIMESTAMP THRU 1650-EXIT
+007170     IF WS-SERVER-HOST = SPACES
+007180         MOVE "LOCALHOST" TO SR-HOST
+007190     ELSE
+007200         MOVE WS-SERVER-HOST TO SR-HOST
+007210     END-IF
+007220     MOVE WS-PORT-CONFIG        TO SR-PORT
+007230     MOVE WS-CURRENT-TIMESTAMP  TO SR-START-TIMESTAMP
+007240     MOVE WS-SERVER-PID         TO SR-PROCESS-ID
+007250     MOVE "RUNNING"             TO SR-STATUS
+007260     WRITE SERVER-REGISTRY-RECORD
+007270     CLOSE SERVER-REGISTRY-FILE.
+007280 4100-EXIT.
+007290     EXIT.
+007300
+007310*================================================================
+007320*    5000-VALIDATE-SCRIPT-FILE - PRE-FLIGHT CHECK SHARED BY THE
+007330*    IMAGE CONVERSION AND SERVER START STEPS. CALLER SETS
+007340*    WS-SCRIPT-CHECK-BINARY-SW TO "Y" FOR A BINARY MANIFEST
+007350*    ENTRY (EXISTENCE/OPEN CHECK ONLY) OR "N" FOR A TEXT NODE
+007360*    SCRIPT (EXISTENCE PLUS A TEST READ).
+007370*================================================================
+007380 5000-VALIDATE-SCRIPT-FILE.
+007390     MOVE "N" TO WS-VALIDATION-OK-SW
+007400     IF NOT WS-NODE-RUNTIME-OK
+007410         MOVE "VALIDATE"  TO WS-ERR-STEP-NAME
+007420         MOVE "NODE RUNTIME NOT AVAILABLE" TO WS-ERR-MESSAGE
+007430         MOVE 9001        TO WS-ERR-CODE
+007440         PERFORM 7000-LOG-ERROR THRU 7000-EXIT
+007450         GO TO 5000-EXIT
+007460     END-IF
+007470     OPEN INPUT SCRIPT-CHECK-FILE
+007480     IF WS-SCRIPT-CHECK-STATUS NOT = "00"
+007490         MOVE "VALIDATE"  TO WS-ERR-STEP-NAME
+007500         MOVE "SCRIPT OR IMAGE FILE NOT FOUND"
+007510                          TO WS-ERR-MESSAGE
+007520         MOVE 9020        TO WS-ERR-CODE
+007530         PERFORM 7000-LOG-ERROR THRU 7000-EXIT
+007540         GO TO 5000-EXIT
+007550     END-IF
+007560     IF WS-SCRIPT-CHECK-BINARY
+007570         SET WS-VALIDATION-OK TO TRUE
+007580         CLOSE SCRIPT-CHECK-FILE
+007590         GO TO 5000-EXIT
+007600     END-IF
+007610     READ SCRIPT-CHECK-FILE
+007620         AT END
+007630             CONTINUE
+007640     END-READ
+007650     IF WS-SCRIPT-CHECK-STATUS = "00"
+007660        OR WS-SCRIPT-CHECK-STATUS = "10"
+007670         SET WS-VALIDATION-OK TO TRUE
+007680     ELSE
+007690         MOVE "VALIDATE"  TO WS-ERR-STEP-NAME
+007700         MOVE "SCRIPT OR IMAGE FILE NOT READABLE"
+007710                          TO WS-ERR-MESSAGE
+007720         MOVE 9021        TO WS-ERR-CODE
+007730         PERFORM 7000-LOG-ERROR THRU 7000-EXIT
+007740     END-IF
+007750     CLOSE SCRIPT-CHECK-FILE.
+007760 5000-EXIT.
+007770     EXIT.
+007780
+007790*================================================================
+007800*    7000-LOG-ERROR - WRITE ONE ERRLOG RECORD AND DISPLAY IT
+007810*================================================================
+007820 7000-LOG-ERROR.
+007830     PERFORM 1650-BUILD-TIMESTAMP THRU 1650-EXIT
+007840     MOVE WS-CURRENT-TIMESTAMP TO EL-TIMESTAMP
+007850     MOVE WS-ERR-STEP-NAME     TO EL-STEP-NAME
+007860     MOVE WS-ERR-CODE          TO EL-ERROR-CODE
+007870     MOVE WS-SCRIPT-CHECK-FILENAME TO EL-SCRIPT-PATH
+007880     MOVE WS-ERR-MESSAGE       TO EL-ERROR-MESSAGE
+007890     WRITE ERROR-LOG-RECORD
+007900     DISPLAY "ERROR " WS-ERR-CODE ": " WS-ERR-MESSAGE.
+007910 7000-EXIT.
+007920     EXIT.
+007930
+007940*================================================================
+007950*    8000-LOG-TRANSACTION - WRITE ONE TRANLOG RECORD
+007960*================================================================
+007970 8000-LOG-TRANSACTION.
+007980     PERFORM 1650-BUILD-TIMESTAMP THRU 1650-EXIT
+007990     MOVE WS-CURRENT-TIMESTAMP   TO TL-TIMESTAMP
+008000     MOVE WS-LOG-PROGRAM-NAME    TO TL-PROGRAM-NAME
+008010     MOVE WS-LOG-SCRIPT-OR-CODE  TO TL-SCRIPT-OR-CODE
+008020     MOVE WS-LOG-COMPLETION-CODE TO TL-COMPLETION-CODE
+008030     WRITE TRANSACTION-LOG-RECORD.
+008040 8000-EXIT.
+008050     EXIT.
+008060
+008070*================================================================
+008080*    9000-FINALIZE - SUMMARY REPORT, THEN CLOSE EVERYTHING
+008090*================================================================
+008100 9000-FINALIZE.
+008110     PERFORM 9100-WRITE-SUMMARY-REPORT THRU 9100-EXIT
+008120     PERFORM 9200-CLOSE-FILES THRU 9200-EXIT.
+008130 9000-EXIT.
+008140     EXIT.
+008150
+008160 9100-WRITE-SUMMARY-REPORT.
+008170     MOVE WS-MANIFEST-RECORD-COUNT TO WS-IMAGE-COUNT-DISPLAY
+008180     PERFORM 1650-BUILD-TIMESTAMP THRU 1650-EXIT
+008190     OPEN OUTPUT SUMMARY-REPORT-FILE
+008200     MOVE "NODE.COBOL BATCH RUN SUMMARY" TO WS-SUMMARY-LINE
+008210     WRITE SUMMARY-REPORT-RECORD FROM WS-SUMMARY-LINE
+008220     MOVE ALL "-" TO WS-SUMMARY-LINE
+008230     WRITE SUMMARY-REPORT-RECORD FROM WS-SUMMARY-LINE
+008240     STRING "RUN DATE/TIME . . : " DELIMITED BY SIZE
+008250            WS-CURRENT-TIMESTAMP    DELIMITED BY SIZE
+008260            INTO WS-SUMMARY-LINE
+008270     WRITE SUMMARY-REPORT-RECORD FROM WS-SUMMARY-LINE
+008280     MOVE SPACES TO WS-SUMMARY-LINE
+008290     WRITE SUMMARY-REPORT-RECORD FROM WS-SUMMARY-LINE
+008300
+008310     STRING "STEP 1 - NODE.JS SNIPPET . . . . : " DELIMITED BY
+008320                SIZE
+008330            WS-STEP1-STATUS                       DELIMITED BY
+008340                SIZE
+008350            "  START " DELIMITED BY SIZE
+008360            WS-STEP1-START-TIME DELIMITED BY SIZE
+008370            "  END "   DELIMITED BY SIZE
+008380            WS-STEP1-END-TIME   DELIMITED BY SIZE
+008390            INTO WS-SUMMARY-LINE
+008400     WRITE SUMMARY-REPORT-RECORD FROM WS-SUMMARY-LINE
+008410     STRING "         SNIPPET OUTPUT . . . . . : " DELIMITED BY
+008420                SIZE
+008430            NODEJS-OUTPUT (1:40)                   DELIMITED BY
+008440                SIZE
+008450            INTO WS-SUMMARY-LINE
+008460     WRITE SUMMARY-REPORT-RECORD FROM WS-SUMMARY-LINE
+008470
+008480     STRING "STEP 2 - IMAGE CONVERSION . . . . : " DELIMITED BY
+008490                SIZE
+008500            WS-STEP2-STATUS                        DELIMITED BY
+008510                SIZE
+008520            "  START " DELIMITED BY SIZE
+008530            WS-STEP2-START-TIME DELIMITED BY SIZE
+008540            "  END "   DELIMITED BY SIZE
+008550            WS-STEP2-END-TIME   DELIMITED BY SIZE
+008560            "  IMAGES " DELIMITED BY SIZE
+008570            WS-IMAGE-COUNT-DISPLAY DELIMITED BY SIZE
+008580            INTO WS-SUMMARY-LINE
+008590     WRITE SUMMARY-REPORT-RECORD FROM WS-SUMMARY-LINE
+008600
+008610     STRING "STEP 3 - HTTP SERVER START . . . : " DELIMITED BY
+008620                SIZE
+008630            WS-STEP3-STATUS                        DELIMITED BY
+008640                SIZE
+008650            "  START " DELIMITED BY SIZE
+008660            WS-STEP3-START-TIME DELIMITED BY SIZE
+008670            "  END "   DELIMITED BY SIZE
+008680            WS-STEP3-END-TIME   DELIMITED BY SIZE
+008690            "  PORT "  DELIMITED BY SIZE
+008700            WS-PORT-CONFIG      DELIMITED BY SIZE
+008710            INTO WS-SUMMARY-LINE
+008720     WRITE SUMMARY-REPORT-RECORD FROM WS-SUMMARY-LINE
+008730     CLOSE SUMMARY-REPORT-FILE.
+008740 9100-EXIT.
+008750     EXIT.
+008760
+008770 9200-CLOSE-FILES.
+008780     CLOSE TRANSACTION-LOG-FILE
+008790     CLOSE ERROR-LOG-FILE
+008800     IF WS-CKPT-FILE-AVAILABLE
+008810         CLOSE CHECKPOINT-FILE
+008820     END-IF
+008830     IF WS-SNIPLIB-AVAILABLE
+008840         CLOSE SNIPPET-LIBRARY-FILE
+008850     END-IF.
+008860 9200-EXIT.
+008870     EXIT.
